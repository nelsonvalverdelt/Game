@@ -6,6 +6,16 @@
        FILE-CONTROL.
        SELECT DATOS ASSIGN TO "Game.txt" ORGANIZATION IS LINE
        SEQUENTIAL.
+       SELECT REPORTE ASSIGN TO WS-REPORTE-NOMBRE ORGANIZATION IS
+       LINE SEQUENTIAL.
+       SELECT MAESTRO ASSIGN TO "GameMaster.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MAE-NOMBRE
+           FILE STATUS IS WS-MAESTRO-STATUS.
+       SELECT CONFIGLOTE ASSIGN TO "GameControl.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONFIGLOTE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,17 +25,46 @@
            02 Posicion PIC 9(9).
            02 Entrada PIC X(10).
            02 Direccion PIC X(17).
-           02 Color PIC X(16).
+           02 ColorFlecha PIC X(16).
            02 Acierto PIC X(10).
            02 Tiempo PIC 9(10).
            02 Nombre PIC X(15).
+           02 Fecha PIC X(10).
 .
+       FD REPORTE.
+       01 LineaReporte PIC X(80).
+       FD MAESTRO.
+       01 RegistroMaestro.
+           02 MAE-NOMBRE PIC X(15).
+           02 MAE-ACIERTOS PIC 9(7) VALUES 0000000.
+           02 MAE-ERRORES PIC 9(7) VALUES 0000000.
+           02 MAE-PUNTOS PIC S9(8) VALUES 0.
+           02 MAE-ULTIMA-POSICION PIC 9(9) VALUES 000000000.
+       FD CONFIGLOTE.
+       01 RegistroControl.
+           02 CTL-MODO PIC X(4).
+           02 FILLER PIC X(1).
+           02 CTL-USUARIO1 PIC X(15).
+           02 FILLER PIC X(1).
+           02 CTL-USUARIO2 PIC X(15).
+           02 FILLER PIC X(1).
+           02 CTL-FECHA-DESDE PIC X(10).
+           02 FILLER PIC X(1).
+           02 CTL-FECHA-HASTA PIC X(10).
+           02 FILLER PIC X(1).
+           02 CTL-OPERACIONES PIC X(7).
        WORKING-STORAGE SECTION.
        01 Operaciones.
            02 TOTALAZUL PIC 9(3) VALUES 000.
            02 TOTALROJO PIC 9(3) VALUES 000.
            02 TOTALAMARILLO PIC 9(3) VALUES 000.
            02 TOTALVERDE PIC 9(3) VALUES 000.
+           02 TOTALERRORAZUL PIC 9(3) VALUES 000.
+           02 TOTALERRORROJO PIC 9(3) VALUES 000.
+           02 TOTALERRORAMARILLO PIC 9(3) VALUES 000.
+           02 TOTALERRORVERDE PIC 9(3) VALUES 000.
+           02 TOTAL-COLORES PIC 9(3) VALUES 000.
+           02 TOTAL-ERROR-COLORES PIC 9(3) VALUES 000.
            02 CONTTOTALFLECHAS PIC 9(3) VALUES 000.
            02 CONT-FLECHA-IZQUIERDA PIC 9(3) VALUES 000.
            02 CONT-FLECHA-ARRIBA PIC 9(3) VALUES 000.
@@ -36,9 +75,13 @@
            02 CONT-ERROR-FLECHA-ARRIBA PIC 9(3) VALUES 000.
            02 CONT-ERROR-FLECHA-ABAJO PIC 9(3) VALUES 000.
            02 CONT-ERROR-FLECHA-DERECHA PIC 9(3) VALUES 000.
-           02 TOTAL-ERROR-FLECHAS PIC 9(3) VALUES 000
+           02 TOTAL-ERROR-FLECHAS PIC 9(3) VALUES 000.
            02 CONTACIERTO PIC 9(3) VALUES 000.
            02 CONTERROR PIC 9(3) VALUES 000.
+           02 SUMA-TIEMPO PIC 9(12) VALUES 000000000000.
+           02 TIEMPO-MINIMO PIC 9(10) VALUES 9999999999.
+           02 TIEMPO-MAXIMO PIC 9(10) VALUES 0000000000.
+           02 TIEMPO-PROMEDIO PIC 9(10) VALUES 0000000000.
            02 USUARIO PIC X(15).
            02 USUARIO2 PIC X(15).
            02 TOTALACIERTO1 PIC 9(3) VALUES 000.
@@ -47,28 +90,158 @@
            02 TOTALERROR2 PIC 9(3) VALUES 000.
            02 TOTALPUNTOS1 PIC 9(4) VALUES 0000.
            02 TOTALPUNTOS2 PIC 9(4) VALUES 0000.
+           02 NETPUNTOS1 PIC S9(5) VALUES 0.
+           02 NETPUNTOS2 PIC S9(5) VALUES 0.
            02 DONTCLOSE PIC X(1).
+           02 WS-LINEA-REPORTE PIC X(80) VALUES SPACES.
+           02 ENCONTRADO-USUARIO PIC X(1) VALUES "N".
+           02 ENCONTRADO-USUARIO1 PIC X(1) VALUES "N".
+           02 ENCONTRADO-USUARIO2 PIC X(1) VALUES "N".
+           02 IDX-DIR PIC 9(1) VALUES 0.
+           02 IDX-ENT PIC 9(1) VALUES 0.
+           02 WS-MAESTRO-STATUS PIC XX VALUES "00".
+           02 WS-MAESTRO-FIN PIC X(1) VALUES "N".
+           02 MAX-POSICION-VISTA PIC 9(9) VALUES 000000000.
+           02 WS-CONFIGLOTE-STATUS PIC XX VALUES "00".
+           02 MODO-LOTE PIC X(1) VALUES "N".
+           02 USUARIO-LOTE1 PIC X(15).
+           02 USUARIO-LOTE2 PIC X(15).
+           02 OPERACIONES-LOTE PIC X(7) VALUES SPACES.
+           02 OP-FLAGS REDEFINES OPERACIONES-LOTE.
+               03 OP-FLAG PIC X(1) OCCURS 7 TIMES.
+           02 TOTAL-JUG-EN-LIMITE PIC X(1) VALUES "N".
+           02 POSICION-PRIMER-OMITIDO PIC 9(9) VALUES 000000000.
+           02 WS-FECHA-CORRIDA PIC 9(8) VALUES 0.
+           02 WS-REPORTE-NOMBRE PIC X(30) VALUES SPACES.
+           02 FECHA-DESDE PIC X(10) VALUES SPACES.
+           02 FECHA-HASTA PIC X(10) VALUES SPACES.
+           02 MAE-PUNTOS-EDIT PIC ZZZZZZZ9-.
+       01 MatrizErrores.
+           02 FILA-DIRECCION OCCURS 4 TIMES.
+               03 COLUMNA-ENTRADA OCCURS 4 TIMES PIC 9(3) VALUES 000.
+       01 TABLA-JUGADORES.
+           02 JUGADOR-ENTRY OCCURS 100 TIMES.
+               03 JUG-NOMBRE PIC X(15).
+               03 JUG-ACIERTOS PIC 9(5) VALUES 00000.
+               03 JUG-ERRORES PIC 9(5) VALUES 00000.
+               03 JUG-PUNTOS PIC S9(6) VALUES 0.
+               03 JUG-ACIERTOS-NUEVOS PIC 9(5) VALUES 00000.
+               03 JUG-ERRORES-NUEVOS PIC 9(5) VALUES 00000.
+               03 JUG-ULTIMA-POSICION PIC 9(9) VALUES 000000000.
+       01 ControlRanking.
+           02 TOTAL-JUGADORES PIC 9(3) VALUES 000.
+           02 IDX-BUSQUEDA PIC 9(3) VALUES 000.
+           02 ENCONTRADO-JUG PIC X(1) VALUES "N".
+           02 IDX-ORDEN PIC 9(3) VALUES 000.
+           02 IDX-ORDEN2 PIC 9(3) VALUES 000.
+           02 LIMITE-ORDEN PIC 9(3) VALUES 000.
+           02 JUG-TEMP-NOMBRE PIC X(15).
+           02 JUG-TEMP-ACIERTOS PIC 9(5).
+           02 JUG-TEMP-ERRORES PIC 9(5).
+           02 JUG-TEMP-PUNTOS PIC S9(6).
+           02 POSICION-RANKING PIC 9(3) VALUES 000.
+           02 JUG-PUNTOS-EDIT PIC ZZZZ9-.
        PROCEDURE DIVISION.
            DISPLAY "LEYENDO TODOS  LOS DATOS"
+
+      *> EL NOMBRE DEL REPORTE INCLUYE LA FECHA DE LA CORRIDA PARA QUE
+      *> UNA CORRIDA NOCTURNA EN MODO LOTE (VER REQUEST 007) NO
+      *> SOBRESCRIBA EL REPORTE DE LA NOCHE ANTERIOR ANTES DE QUE
+      *> ALGUIEN LO HAYA LEIDO. DOS CORRIDAS EL MISMO DIA SI SE
+      *> SOBRESCRIBEN ENTRE SI, IGUAL QUE ANTES DE ESTE CAMBIO
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD
+           STRING "GameReport_" DELIMITED BY SIZE
+               WS-FECHA-CORRIDA DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-REPORTE-NOMBRE
+
            OPEN INPUT DATOS.
+           OPEN OUTPUT REPORTE.
+
+      *> MODO LOTE (NO INTERACTIVO): SI EXISTE UN ARCHIVO DE CONTROL
+      *> GameControl.txt CON "LOTE" Y LOS USUARIOS A USAR, EL PROGRAMA
+      *> CORRE SIN NINGUN ACCEPT INTERACTIVO (PARA CORRIDAS POR JCL /
+      *> SCHEDULER, VIA EL SYSIN DEL PASO). CTL-OPERACIONES ES UNA
+      *> MASCARA DE 7 POSICIONES (UNA POR OPERACION, EN ORDEN); "1" EN
+      *> LA POSICION N CORRE LA OPERACION N, CUALQUIER OTRO VALOR LA
+      *> OMITE. EN BLANCO (U OMITIDO EN EL ARCHIVO) CORRE LAS SIETE,
+      *> IGUAL QUE ANTES DE QUE EXISTIERA ESTE CAMPO
+           OPEN INPUT CONFIGLOTE
+           IF WS-CONFIGLOTE-STATUS = "00" THEN
+               READ CONFIGLOTE
+                   NOT AT END
+                       IF CTL-MODO = "LOTE" THEN
+                           MOVE "S" TO MODO-LOTE
+                           MOVE CTL-USUARIO1 TO USUARIO-LOTE1
+                           MOVE CTL-USUARIO2 TO USUARIO-LOTE2
+                           MOVE CTL-FECHA-DESDE TO FECHA-DESDE
+                           MOVE CTL-FECHA-HASTA TO FECHA-HASTA
+                           MOVE CTL-OPERACIONES TO OPERACIONES-LOTE
+                       END-IF
+               END-READ
+               CLOSE CONFIGLOTE
+           END-IF.
+
+      *> FILTRO OPCIONAL DE FECHA (AAAA-MM-DD), APLICADO A TODOS LOS
+      *> REPORTES POR USUARIO. EN MODO LOTE SE TOMA DEL ARCHIVO DE
+      *> CONTROL; EN MODO INTERACTIVO SE PREGUNTA UNA SOLA VEZ, DEJANDO
+      *> EN BLANCO PARA NO FILTRAR
+           IF MODO-LOTE = "N" THEN
+               DISPLAY "FILTRO DE FECHA OPCIONAL (AAAA-MM-DD)"
+               DISPLAY "FECHA DESDE (ENTER = SIN LIMITE): "
+               ACCEPT FECHA-DESDE
+               DISPLAY "FECHA HASTA (ENTER = SIN LIMITE): "
+               ACCEPT FECHA-HASTA
+           END-IF.
 
       *> PRIMERA OPERACION
-       
+
+           IF MODO-LOTE = "N" OR OPERACIONES-LOTE = SPACES
+               OR OP-FLAG(1) = "1" THEN
            READ DATOS AT END SET FinArchivo TO TRUE
            END-READ
            DISPLAY "1° OPERACION: PUNTAJE DEL USUARIO "
            DISPLAY "INGRESAR NOMBRE DE USUARIO"
-           ACCEPT USUARIO
-                   DISPLAY "Direccion          Color         Acierto",
-                   "        Usuario"
-                   DISPLAY "-----------------------------------------",
-                   "--------------------------"
+           IF MODO-LOTE = "S" THEN
+               MOVE USUARIO-LOTE1 TO USUARIO
+           ELSE
+               ACCEPT USUARIO
+           END-IF
+           STRING "Direccion          Color         Acierto"
+               DELIMITED BY SIZE
+               "        Usuario" DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "-----------------------------------------"
+               DELIMITED BY SIZE
+               "--------------------------" DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           MOVE "N" TO ENCONTRADO-USUARIO
            PERFORM UNTIL FinArchivo
                IF Nombre = USUARIO THEN
-                   DISPLAY Direccion SPACE 
-                   Color SPACE Acierto SPACE Nombre
+                   MOVE "S" TO ENCONTRADO-USUARIO
+                   IF (FECHA-DESDE = SPACES OR Fecha NOT < FECHA-DESDE)
+                       AND (FECHA-HASTA = SPACES OR
+                            Fecha NOT > FECHA-HASTA) THEN
+                   STRING Direccion DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       ColorFlecha DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       Acierto DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       Nombre DELIMITED BY SIZE
+                       INTO WS-LINEA-REPORTE
+                   PERFORM MOSTRAR-LINEA
                    IF Acierto = "Si"  THEN
                        ADD 1 TO CONTACIERTO
+                       ADD Tiempo TO SUMA-TIEMPO
+                       IF Tiempo < TIEMPO-MINIMO THEN
+                           MOVE Tiempo TO TIEMPO-MINIMO
+                       END-IF
+                       IF Tiempo > TIEMPO-MAXIMO THEN
+                           MOVE Tiempo TO TIEMPO-MAXIMO
+                       END-IF
                    END-IF
                    IF Acierto = "No" THEN
                        ADD 1 TO CONTERROR
@@ -76,6 +249,7 @@
 
                    ADD 1 TO CONTTOTALFLECHAS
 
+                   END-IF
               END-IF
                
               READ DATOS
@@ -85,18 +259,64 @@
            END-PERFORM
 
       *> RESULTADO DE BUSQUEDA POR ACIERTOS
-           DISPLAY "--------------RESULTADOS---------------"
-           DISPLAY "DATOS DEL USUARIO: ", USUARIO
-           DISPLAY "   TOTAL ACIERTOS: ", CONTACIERTO
-           DISPLAY "    TOTAL ERRORES: ", CONTERROR
-           DISPLAY "    TOTAL FLECHAS: ", CONTTOTALFLECHAS
-           DISPLAY "--------------------------------------"
- 
+           STRING "--------------RESULTADOS---------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "DATOS DEL USUARIO: " DELIMITED BY SIZE
+               USUARIO DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           PERFORM MOSTRAR-FILTRO-FECHA
+           IF ENCONTRADO-USUARIO = "N" THEN
+               STRING "        USUARIO NO ENCONTRADO"
+                   DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+               PERFORM MOSTRAR-LINEA
+           ELSE
+               STRING "   TOTAL ACIERTOS: " DELIMITED BY SIZE
+                   CONTACIERTO DELIMITED BY SIZE
+                   INTO WS-LINEA-REPORTE
+               PERFORM MOSTRAR-LINEA
+               STRING "    TOTAL ERRORES: " DELIMITED BY SIZE
+                   CONTERROR DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+               PERFORM MOSTRAR-LINEA
+               STRING "    TOTAL FLECHAS: " DELIMITED BY SIZE
+                   CONTTOTALFLECHAS DELIMITED BY SIZE
+                   INTO WS-LINEA-REPORTE
+               PERFORM MOSTRAR-LINEA
+               IF CONTACIERTO > 0 THEN
+                   COMPUTE TIEMPO-PROMEDIO ROUNDED =
+                       SUMA-TIEMPO / CONTACIERTO
+                   STRING " TIEMPO PROMEDIO: " DELIMITED BY SIZE
+                       TIEMPO-PROMEDIO DELIMITED BY SIZE
+                       INTO WS-LINEA-REPORTE
+                   PERFORM MOSTRAR-LINEA
+                   STRING "   TIEMPO MINIMO: " DELIMITED BY SIZE
+                       TIEMPO-MINIMO DELIMITED BY SIZE
+                       INTO WS-LINEA-REPORTE
+                   PERFORM MOSTRAR-LINEA
+                   STRING "   TIEMPO MAXIMO: " DELIMITED BY SIZE
+                       TIEMPO-MAXIMO DELIMITED BY SIZE
+                       INTO WS-LINEA-REPORTE
+                   PERFORM MOSTRAR-LINEA
+               ELSE
+                   STRING " SIN DATOS DE TIEMPO PARA ACIERTOS"
+                       DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+                   PERFORM MOSTRAR-LINEA
+               END-IF
+           END-IF
+           STRING "--------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           ELSE
+               DISPLAY "1° OPERACION OMITIDA (CTL-OPERACIONES)"
+           END-IF
+
        CLOSE DATOS
-       
+
       *>SEGUNDA OPERACION
 
-       OPEN INPUT DATOS.
+       IF MODO-LOTE = "N" OR OPERACIONES-LOTE = SPACES
+           OR OP-FLAG(2) = "1" THEN
+       OPEN INPUT DATOS
        READ DATOS
        AT END SET FinArchivo TO TRUE
        END-READ
@@ -104,12 +324,21 @@
        DISPLAY "2° OPERACION: DETALLE DE FLECHAS"
 
        DISPLAY "INGRESAR USUARIO: "
-       ACCEPT USUARIO
+       IF MODO-LOTE = "S" THEN
+           MOVE USUARIO-LOTE1 TO USUARIO
+       ELSE
+           ACCEPT USUARIO
+       END-IF
 
       *> INICIALIZAMOS CONTTOTALFLECHAS
        COMPUTE CONTTOTALFLECHAS = 0
+       MOVE "N" TO ENCONTRADO-USUARIO
        PERFORM UNTIL FinArchivo
            IF Nombre = USUARIO THEN
+               MOVE "S" TO ENCONTRADO-USUARIO
+               IF (FECHA-DESDE = SPACES OR Fecha NOT < FECHA-DESDE)
+                   AND (FECHA-HASTA = SPACES OR
+                        Fecha NOT > FECHA-HASTA) THEN
                IF Acierto = "Si"
                    IF Direccion = "izquierda" THEN
                       ADD 1 TO CONT-FLECHA-IZQUIERDA
@@ -141,6 +370,7 @@
                    END-IF
                    ADD 1 TO TOTAL-ERROR-FLECHAS
                END-IF
+               END-IF
            END-IF
 
        READ DATOS
@@ -150,37 +380,77 @@
        END-PERFORM
 
        *> RESULTADO DE BUSQUEDA POR ACIERTOS
-           DISPLAY "--------------RESULTADOS---------------"
-           DISPLAY "DATOS DEL USUARIO: ", USUARIO
-           DISPLAY " "
-           DISPLAY "------------------------------------------"
-           DISPLAY " | DIRECCIÓN" SPACE
-           "| ACERTADOS | " SPACE "ERROR | "
-           DISPLAY "------------------------------------------"
-
-           DISPLAY " | IZQUIERDA | ",
-           "   " ,CONT-FLECHA-IZQUIERDA, "    |   ",
-           CONT-ERROR-FLECHA-IZQUIERDA,"  |"                         
-
-           DISPLAY " | ARRIBA    |",
-           "    " ,CONT-FLECHA-ARRIBA, "    |   ",
-           CONT-ERROR-FLECHA-ARRIBA, "  |"
-
-           DISPLAY " | ABAJO     |",
-           "    ", CONT-FLECHA-ABAJO, "    |   ",
-           CONT-ERROR-FLECHA-ABAJO, "  |"
-
-           DISPLAY " | DERECHA   |",
-           "    ", CONT-FLECHA-DERECHA, "    |   ",
-           CONT-ERROR-FLECHA-DERECHA, "  |"
-           DISPLAY "------------------------------------------"
-           DISPLAY "    TOTAL", "         ", TOTAL-FLECHAS, "        ",
-           TOTAL-ERROR-FLECHAS
-           DISPLAY "--------------------------------------"
+           STRING "--------------RESULTADOS---------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "DATOS DEL USUARIO: " DELIMITED BY SIZE
+               USUARIO DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           PERFORM MOSTRAR-FILTRO-FECHA
+           IF ENCONTRADO-USUARIO = "N" THEN
+               STRING "        USUARIO NO ENCONTRADO"
+                   DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+               PERFORM MOSTRAR-LINEA
+           ELSE
+           STRING "------------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING " | DIRECCION | ACERTADOS |  ERROR | "
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "------------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
 
-       CLOSE DATOS
+           STRING " | IZQUIERDA |    " DELIMITED BY SIZE
+               CONT-FLECHA-IZQUIERDA DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               CONT-ERROR-FLECHA-IZQUIERDA DELIMITED BY SIZE
+               "  |" DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING " | ARRIBA    |    " DELIMITED BY SIZE
+               CONT-FLECHA-ARRIBA DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               CONT-ERROR-FLECHA-ARRIBA DELIMITED BY SIZE
+               "  |" DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING " | ABAJO     |    " DELIMITED BY SIZE
+               CONT-FLECHA-ABAJO DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               CONT-ERROR-FLECHA-ABAJO DELIMITED BY SIZE
+               "  |" DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING " | DERECHA   |    " DELIMITED BY SIZE
+               CONT-FLECHA-DERECHA DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               CONT-ERROR-FLECHA-DERECHA DELIMITED BY SIZE
+               "  |" DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING "------------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "    TOTAL         " DELIMITED BY SIZE
+               TOTAL-FLECHAS DELIMITED BY SIZE
+               "        " DELIMITED BY SIZE
+               TOTAL-ERROR-FLECHAS DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           END-IF
+           STRING "--------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           CLOSE DATOS
+           ELSE
+               DISPLAY "2° OPERACION OMITIDA (CTL-OPERACIONES)"
+           END-IF
 
        *> TERCERA OPERACION
+       IF MODO-LOTE = "N" OR OPERACIONES-LOTE = SPACES
+           OR OP-FLAG(3) = "1" THEN
        OPEN INPUT DATOS
 
        READ DATOS
@@ -191,31 +461,51 @@
        DISPLAY " "
        DISPLAY "--------JUGADORES--------"
        DISPLAY "Ingresar Primer Jugador "
-       ACCEPT USUARIO
+       IF MODO-LOTE = "S" THEN
+           MOVE USUARIO-LOTE1 TO USUARIO
+       ELSE
+           ACCEPT USUARIO
+       END-IF
        DISPLAY "-----------VS------------"
        DISPLAY "Ingresar Segundo Jugador: "
-       ACCEPT USUARIO2
+       IF MODO-LOTE = "S" THEN
+           MOVE USUARIO-LOTE2 TO USUARIO2
+       ELSE
+           ACCEPT USUARIO2
+       END-IF
 
+       MOVE "N" TO ENCONTRADO-USUARIO1
+       MOVE "N" TO ENCONTRADO-USUARIO2
        PERFORM UNTIL FinArchivo
 
            IF Nombre  = USUARIO THEN
+               MOVE "S" TO ENCONTRADO-USUARIO1
+               IF (FECHA-DESDE = SPACES OR Fecha NOT < FECHA-DESDE)
+                   AND (FECHA-HASTA = SPACES OR
+                        Fecha NOT > FECHA-HASTA) THEN
                IF Acierto = "Si" THEN
                    ADD 1 TO TOTALACIERTO1
                END-IF
                IF Acierto = "No" THEN
                    ADD 1 TO TOTALERROR1;
                END-IF
-               
+               END-IF
+
            END-IF
 
            IF Nombre = USUARIO2 THEN
+               MOVE "S" TO ENCONTRADO-USUARIO2
+               IF (FECHA-DESDE = SPACES OR Fecha NOT < FECHA-DESDE)
+                   AND (FECHA-HASTA = SPACES OR
+                        Fecha NOT > FECHA-HASTA) THEN
                IF Acierto = "Si" THEN
                    ADD 1 TO TOTALACIERTO2
                END-IF
                IF Acierto = "No" THEN
-                   ADD 1 TO TOTALERROR2    
+                   ADD 1 TO TOTALERROR2
                END-IF
-               
+               END-IF
+
            END-IF
 
 
@@ -224,55 +514,728 @@
            END-READ
        END-PERFORM
 
-          DISPLAY "------------ RESULTADO ---------------"
-          DISPLAY "RESULTADO DE ", USUARIO
-                      
+          STRING "------------ RESULTADO ---------------"
+              DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+          PERFORM MOSTRAR-LINEA
+          PERFORM MOSTRAR-FILTRO-FECHA
+          STRING "RESULTADO DE " DELIMITED BY SIZE
+              USUARIO DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+          PERFORM MOSTRAR-LINEA
+
+          IF ENCONTRADO-USUARIO1 = "N" THEN
+              STRING "        USUARIO NO ENCONTRADO"
+                  DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+              PERFORM MOSTRAR-LINEA
+          ELSE
                IF TOTALACIERTO1 > TOTALERROR1 THEN
 
                    SUBTRACT TOTALACIERTO1 FROM TOTALERROR1 GIVING
                    TOTALPUNTOS1
 
-                   DISPLAY "   PUNTOS OBTENIDOS:  ", TOTALPUNTOS1
-                
+                   STRING "   PUNTOS OBTENIDOS:  " DELIMITED BY SIZE
+                       TOTALPUNTOS1 DELIMITED BY SIZE
+                       INTO WS-LINEA-REPORTE
+                   PERFORM MOSTRAR-LINEA
+
                ELSE IF TOTALACIERTO1 < TOTALERROR1 THEN
 
                    SUBTRACT TOTALERROR1 FROM TOTALACIERTO1 GIVING
                    TOTALPUNTOS1
 
-                   DISPLAY "   RESTAS: ", TOTALPUNTOS1
+                   STRING "   RESTAS: " DELIMITED BY SIZE
+                       TOTALPUNTOS1 DELIMITED BY SIZE
+                       INTO WS-LINEA-REPORTE
+                   PERFORM MOSTRAR-LINEA
 
                     ELSE
-                        DISPLAY "NO CUENTAS CON NINGUN PUNTAJE"
+                        STRING "NO CUENTAS CON NINGUN PUNTAJE"
+                            DELIMITED BY SIZE
+                            INTO WS-LINEA-REPORTE
+                        PERFORM MOSTRAR-LINEA
                     END-IF
 
                END-IF
+          END-IF
 
-          DISPLAY "RESULTADO DE ", USUARIO2
+          STRING "RESULTADO DE " DELIMITED BY SIZE
+              USUARIO2 DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+          PERFORM MOSTRAR-LINEA
+          IF ENCONTRADO-USUARIO2 = "N" THEN
+              STRING "        USUARIO NO ENCONTRADO"
+                  DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+              PERFORM MOSTRAR-LINEA
+          ELSE
                IF TOTALACIERTO2 > TOTALERROR2 THEN
 
                    SUBTRACT TOTALACIERTO2 FROM TOTALERROR2 GIVING
                    TOTALPUNTOS2
 
-                   DISPLAY "   PUNTOS OBTENIDOS:  ", TOTALPUNTOS2
-                
+                   STRING "   PUNTOS OBTENIDOS:  " DELIMITED BY SIZE
+                       TOTALPUNTOS2 DELIMITED BY SIZE
+                       INTO WS-LINEA-REPORTE
+                   PERFORM MOSTRAR-LINEA
+
                ELSE IF TOTALACIERTO2 < TOTALERROR2 THEN
 
                    SUBTRACT TOTALERROR2 FROM TOTALACIERTO2 GIVING
                    TOTALPUNTOS2
 
-                   DISPLAY "   RESTAS: ", TOTALPUNTOS2
+                   STRING "   RESTAS: " DELIMITED BY SIZE
+                       TOTALPUNTOS2 DELIMITED BY SIZE
+                       INTO WS-LINEA-REPORTE
+                   PERFORM MOSTRAR-LINEA
 
                     ELSE
-                        DISPLAY "NO CUENTAS CON NINGUN PUNTAJE"
+                        STRING "NO CUENTAS CON NINGUN PUNTAJE"
+                            DELIMITED BY SIZE
+                            INTO WS-LINEA-REPORTE
+                        PERFORM MOSTRAR-LINEA
                     END-IF
 
                END-IF
-        
-          DISPLAY "---------------------------------------"
+          END-IF
+
+      *> GANADOR GENERAL DE LA COMPARACION (PUNTOS NETOS = ACIERTOS
+      *> MENOS ERRORES, CON SIGNO; SOLO TIENE SENTIDO SI SE ENCONTRARON
+      *> AMBOS USUARIOS)
+          IF ENCONTRADO-USUARIO1 = "S"
+              AND ENCONTRADO-USUARIO2 = "S" THEN
+              COMPUTE NETPUNTOS1 = TOTALACIERTO1 - TOTALERROR1
+              COMPUTE NETPUNTOS2 = TOTALACIERTO2 - TOTALERROR2
+              IF NETPUNTOS1 > NETPUNTOS2 THEN
+                  STRING "   GANADOR: " DELIMITED BY SIZE
+                      USUARIO DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+                  PERFORM MOSTRAR-LINEA
+              ELSE IF NETPUNTOS1 < NETPUNTOS2 THEN
+                  STRING "   GANADOR: " DELIMITED BY SIZE
+                      USUARIO2 DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+                  PERFORM MOSTRAR-LINEA
+              ELSE
+                  STRING "   GANADOR: EMPATE" DELIMITED BY SIZE
+                      INTO WS-LINEA-REPORTE
+                  PERFORM MOSTRAR-LINEA
+              END-IF
+              END-IF
+          END-IF
+
+          STRING "---------------------------------------"
+              DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+          PERFORM MOSTRAR-LINEA
+          CLOSE DATOS
+          ELSE
+              DISPLAY "3° OPERACION OMITIDA (CTL-OPERACIONES)"
+          END-IF
+
+      *> CUARTA OPERACION
+       IF MODO-LOTE = "N" OR OPERACIONES-LOTE = SPACES
+           OR OP-FLAG(4) = "1" THEN
+       OPEN INPUT DATOS
+
+       READ DATOS
+       AT END SET FinArchivo TO TRUE
+       END-READ
+
+       DISPLAY "4° OPERACION: DETALLE DE COLORES"
+
+       DISPLAY "INGRESAR USUARIO: "
+       IF MODO-LOTE = "S" THEN
+           MOVE USUARIO-LOTE1 TO USUARIO
+       ELSE
+           ACCEPT USUARIO
+       END-IF
+
+       MOVE "N" TO ENCONTRADO-USUARIO
+       PERFORM UNTIL FinArchivo
+           IF Nombre = USUARIO THEN
+               MOVE "S" TO ENCONTRADO-USUARIO
+               IF (FECHA-DESDE = SPACES OR Fecha NOT < FECHA-DESDE)
+                   AND (FECHA-HASTA = SPACES OR
+                        Fecha NOT > FECHA-HASTA) THEN
+               IF Acierto = "Si"
+                   IF ColorFlecha = "azul" THEN
+                      ADD 1 TO TOTALAZUL
+                   END-IF
+                   IF ColorFlecha ="rojo" THEN
+                       ADD 1 TO TOTALROJO
+                   END-IF
+                   IF ColorFlecha="amarillo" THEN
+                       ADD 1 TO TOTALAMARILLO
+                   END-IF
+                   IF ColorFlecha="verde" THEN
+                       ADD 1 TO TOTALVERDE
+                   END-IF
+                   ADD 1 TO TOTAL-COLORES
+               END-IF
+
+                IF Acierto = "No"
+                   IF ColorFlecha = "azul" THEN
+                      ADD 1 TO TOTALERRORAZUL
+                   END-IF
+                   IF ColorFlecha ="rojo" THEN
+                       ADD 1 TO TOTALERRORROJO
+                   END-IF
+                   IF ColorFlecha="amarillo" THEN
+                       ADD 1 TO TOTALERRORAMARILLO
+                   END-IF
+                   IF ColorFlecha="verde" THEN
+                       ADD 1 TO TOTALERRORVERDE
+                   END-IF
+                   ADD 1 TO TOTAL-ERROR-COLORES
+               END-IF
+               END-IF
+           END-IF
+
+       READ DATOS
+       AT END SET FinArchivo  TO TRUE
+       END-READ
+
+       END-PERFORM
+
+       *> RESULTADO DE BUSQUEDA POR COLOR
+           STRING "--------------RESULTADOS---------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "DATOS DEL USUARIO: " DELIMITED BY SIZE
+               USUARIO DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           PERFORM MOSTRAR-FILTRO-FECHA
+           IF ENCONTRADO-USUARIO = "N" THEN
+               STRING "        USUARIO NO ENCONTRADO"
+                   DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+               PERFORM MOSTRAR-LINEA
+           ELSE
+           STRING "------------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING " | COLOR     | ACERTADOS |  ERROR | "
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "------------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING " | AZUL      |    " DELIMITED BY SIZE
+               TOTALAZUL DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               TOTALERRORAZUL DELIMITED BY SIZE
+               "  |" DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING " | ROJO      |    " DELIMITED BY SIZE
+               TOTALROJO DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               TOTALERRORROJO DELIMITED BY SIZE
+               "  |" DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING " | AMARILLO  |    " DELIMITED BY SIZE
+               TOTALAMARILLO DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               TOTALERRORAMARILLO DELIMITED BY SIZE
+               "  |" DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING " | VERDE     |    " DELIMITED BY SIZE
+               TOTALVERDE DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               TOTALERRORVERDE DELIMITED BY SIZE
+               "  |" DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING "------------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "    TOTAL         " DELIMITED BY SIZE
+               TOTAL-COLORES DELIMITED BY SIZE
+               "        " DELIMITED BY SIZE
+               TOTAL-ERROR-COLORES DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           END-IF
+           STRING "--------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           CLOSE DATOS
+           ELSE
+               DISPLAY "4° OPERACION OMITIDA (CTL-OPERACIONES)"
+           END-IF
+
+      *> QUINTA OPERACION
+       IF MODO-LOTE = "N" OR OPERACIONES-LOTE = SPACES
+           OR OP-FLAG(5) = "1" THEN
+
+      *> EL MAESTRO SE ABRE DESDE EL INICIO DE ESTA OPERACION (Y NO
+      *> RECIEN AL FINAL) PORQUE CADA JUGADOR NUEVO ENCONTRADO EN EL
+      *> RECORRIDO NECESITA CONSULTAR SU PROPIA MAE-ULTIMA-POSICION
+      *> (SU MARCA DE AGUA INDIVIDUAL) PARA SABER DESDE QUE POSICION
+      *> DEL ARCHIVO LE FALTA ACUMULAR
+       OPEN I-O MAESTRO
+       IF WS-MAESTRO-STATUS = "35" THEN
+           OPEN OUTPUT MAESTRO
+           CLOSE MAESTRO
+           OPEN I-O MAESTRO
+       END-IF
+
+       OPEN INPUT DATOS
+
+       READ DATOS
+       AT END SET FinArchivo TO TRUE
+       END-READ
+
+       DISPLAY "5° OPERACION: TABLA DE POSICIONES DE JUGADORES"
+
+       PERFORM UNTIL FinArchivo
+
+           MOVE "N" TO ENCONTRADO-JUG
+           PERFORM VARYING IDX-BUSQUEDA FROM 1 BY 1
+               UNTIL IDX-BUSQUEDA > TOTAL-JUGADORES
+               IF JUG-NOMBRE(IDX-BUSQUEDA) = Nombre THEN
+                   MOVE "S" TO ENCONTRADO-JUG
+                   IF Acierto = "Si" THEN
+                       IF (FECHA-DESDE = SPACES
+                               OR Fecha NOT < FECHA-DESDE)
+                           AND (FECHA-HASTA = SPACES
+                               OR Fecha NOT > FECHA-HASTA) THEN
+                           ADD 1 TO JUG-ACIERTOS(IDX-BUSQUEDA)
+                       END-IF
+                       IF Posicion > JUG-ULTIMA-POSICION(IDX-BUSQUEDA)
+                           THEN
+                           ADD 1 TO JUG-ACIERTOS-NUEVOS(IDX-BUSQUEDA)
+                       END-IF
+                   END-IF
+                   IF Acierto = "No" THEN
+                       IF (FECHA-DESDE = SPACES
+                               OR Fecha NOT < FECHA-DESDE)
+                           AND (FECHA-HASTA = SPACES
+                               OR Fecha NOT > FECHA-HASTA) THEN
+                           ADD 1 TO JUG-ERRORES(IDX-BUSQUEDA)
+                       END-IF
+                       IF Posicion > JUG-ULTIMA-POSICION(IDX-BUSQUEDA)
+                           THEN
+                           ADD 1 TO JUG-ERRORES-NUEVOS(IDX-BUSQUEDA)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+      *> UN JUGADOR NO VISTO TODAVIA EN LA TABLA SOLO OCUPA UN LUGAR SI
+      *> ESTE REGISTRO CAE DENTRO DEL FILTRO DE FECHA: SI NO TIENE
+      *> NINGUNA ACTIVIDAD EN EL RANGO PEDIDO NO DEBE APARECER EN EL
+      *> RANKING NI CONSUMIR UN CUPO DE LOS 100 QUE LE CORRESPONDERIA
+      *> A UN PARTICIPANTE REAL DEL RANGO CONSULTADO
+           IF ENCONTRADO-JUG = "N"
+               AND (FECHA-DESDE = SPACES OR Fecha NOT < FECHA-DESDE)
+               AND (FECHA-HASTA = SPACES OR Fecha NOT > FECHA-HASTA)
+               THEN
+               IF TOTAL-JUGADORES < 100 THEN
+                   ADD 1 TO TOTAL-JUGADORES
+                   MOVE Nombre TO JUG-NOMBRE(TOTAL-JUGADORES)
+                   MOVE 0 TO JUG-ACIERTOS(TOTAL-JUGADORES)
+                   MOVE 0 TO JUG-ERRORES(TOTAL-JUGADORES)
+                   MOVE 0 TO JUG-ACIERTOS-NUEVOS(TOTAL-JUGADORES)
+                   MOVE 0 TO JUG-ERRORES-NUEVOS(TOTAL-JUGADORES)
+
+      *> MARCA DE AGUA PROPIA DE ESTE JUGADOR: SI YA TIENE UN
+      *> REGISTRO EN EL MAESTRO, SE RETOMA DESDE SU ULTIMA POSICION
+      *> PROCESADA; SI ES LA PRIMERA VEZ QUE SE LO VE, DESDE CERO
+                   MOVE Nombre TO MAE-NOMBRE
+                   READ MAESTRO
+                       INVALID KEY
+                           MOVE 000000000
+                               TO JUG-ULTIMA-POSICION(TOTAL-JUGADORES)
+                       NOT INVALID KEY
+                           MOVE MAE-ULTIMA-POSICION
+                               TO JUG-ULTIMA-POSICION(TOTAL-JUGADORES)
+                   END-READ
+
+      *> EL REGISTRO QUE DISPARO ESTA ALTA YA PASO EL FILTRO DE FECHA
+      *> (ES LA CONDICION DE ARRIBA), ASI QUE CUENTA DIRECTO
+                   IF Acierto = "Si" THEN
+                       MOVE 1 TO JUG-ACIERTOS(TOTAL-JUGADORES)
+                       IF Posicion >
+                           JUG-ULTIMA-POSICION(TOTAL-JUGADORES) THEN
+                           MOVE 1
+                               TO JUG-ACIERTOS-NUEVOS(TOTAL-JUGADORES)
+                       END-IF
+                   END-IF
+                   IF Acierto = "No" THEN
+                       MOVE 1 TO JUG-ERRORES(TOTAL-JUGADORES)
+                       IF Posicion >
+                           JUG-ULTIMA-POSICION(TOTAL-JUGADORES) THEN
+                           MOVE 1 TO JUG-ERRORES-NUEVOS(TOTAL-JUGADORES)
+                       END-IF
+                   END-IF
+                   MOVE "S" TO ENCONTRADO-JUG
+               ELSE
+                   IF TOTAL-JUG-EN-LIMITE = "N" THEN
+                       MOVE "S" TO TOTAL-JUG-EN-LIMITE
+                       MOVE Posicion TO POSICION-PRIMER-OMITIDO
+                       STRING "AVISO: TABLA DE JUGADORES LLENA (100); "
+                           DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+                       PERFORM MOSTRAR-LINEA
+                       STRING "JUGADOR NUEVO NO ACUMULADO A PARTIR DE "
+                           DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+                       PERFORM MOSTRAR-LINEA
+                       STRING "LA POSICION " DELIMITED BY SIZE
+                           POSICION-PRIMER-OMITIDO DELIMITED BY SIZE
+                           INTO WS-LINEA-REPORTE
+                       PERFORM MOSTRAR-LINEA
+                   END-IF
+               END-IF
+           END-IF
+
+      *> MAX-POSICION-VISTA ES LA POSICION MAS ALTA VISTA EN TODO EL
+      *> ARCHIVO EN ESTA CORRIDA, SIN CONDICIONAR AL LIMITE DE 100
+      *> JUGADORES DISTINTOS: EL RECORRIDO DEL ARCHIVO SIEMPRE ES
+      *> COMPLETO, SOLO LA TABLA EN MEMORIA TIENE TOPE
+           IF Posicion > MAX-POSICION-VISTA THEN
+               MOVE Posicion TO MAX-POSICION-VISTA
+           END-IF
+
+       READ DATOS
+       AT END SET FinArchivo TO TRUE
+       END-READ
+
+       END-PERFORM
+
+       CLOSE DATOS
+
+      *> CALCULAR PUNTOS NETOS DE CADA JUGADOR
+       PERFORM VARYING IDX-ORDEN FROM 1 BY 1
+           UNTIL IDX-ORDEN > TOTAL-JUGADORES
+           COMPUTE JUG-PUNTOS(IDX-ORDEN) =
+               JUG-ACIERTOS(IDX-ORDEN) - JUG-ERRORES(IDX-ORDEN)
+       END-PERFORM
+
+      *> ORDENAR DESCENDENTE POR PUNTOS (BURBUJA)
+       PERFORM VARYING IDX-ORDEN FROM 1 BY 1
+           UNTIL IDX-ORDEN >= TOTAL-JUGADORES
+           COMPUTE LIMITE-ORDEN = TOTAL-JUGADORES - IDX-ORDEN
+           PERFORM VARYING IDX-ORDEN2 FROM 1 BY 1
+               UNTIL IDX-ORDEN2 > LIMITE-ORDEN
+               IF JUG-PUNTOS(IDX-ORDEN2) < JUG-PUNTOS(IDX-ORDEN2 + 1)
+                   MOVE JUG-NOMBRE(IDX-ORDEN2) TO JUG-TEMP-NOMBRE
+                   MOVE JUG-ACIERTOS(IDX-ORDEN2) TO JUG-TEMP-ACIERTOS
+                   MOVE JUG-ERRORES(IDX-ORDEN2) TO JUG-TEMP-ERRORES
+                   MOVE JUG-PUNTOS(IDX-ORDEN2) TO JUG-TEMP-PUNTOS
+
+                   MOVE JUG-NOMBRE(IDX-ORDEN2 + 1)
+                       TO JUG-NOMBRE(IDX-ORDEN2)
+                   MOVE JUG-ACIERTOS(IDX-ORDEN2 + 1)
+                       TO JUG-ACIERTOS(IDX-ORDEN2)
+                   MOVE JUG-ERRORES(IDX-ORDEN2 + 1)
+                       TO JUG-ERRORES(IDX-ORDEN2)
+                   MOVE JUG-PUNTOS(IDX-ORDEN2 + 1)
+                       TO JUG-PUNTOS(IDX-ORDEN2)
+
+                   MOVE JUG-TEMP-NOMBRE TO JUG-NOMBRE(IDX-ORDEN2 + 1)
+                   MOVE JUG-TEMP-ACIERTOS
+                       TO JUG-ACIERTOS(IDX-ORDEN2 + 1)
+                   MOVE JUG-TEMP-ERRORES
+                       TO JUG-ERRORES(IDX-ORDEN2 + 1)
+                   MOVE JUG-TEMP-PUNTOS TO JUG-PUNTOS(IDX-ORDEN2 + 1)
+               END-IF
+           END-PERFORM
+       END-PERFORM
+
+      *> RESULTADO DE LA TABLA DE POSICIONES
+           STRING "--------------RESULTADOS---------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "TOTAL DE JUGADORES: " DELIMITED BY SIZE
+               TOTAL-JUGADORES DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           PERFORM MOSTRAR-FILTRO-FECHA
+           STRING "------------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING " POS | JUGADOR         | ACIERTOS | ERRORES"
+               DELIMITED BY SIZE
+               " | PUNTOS" DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "------------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           PERFORM VARYING POSICION-RANKING FROM 1 BY 1
+               UNTIL POSICION-RANKING > TOTAL-JUGADORES
+               MOVE JUG-PUNTOS(POSICION-RANKING) TO JUG-PUNTOS-EDIT
+               STRING "  " DELIMITED BY SIZE
+                   POSICION-RANKING DELIMITED BY SIZE
+                   "  | " DELIMITED BY SIZE
+                   JUG-NOMBRE(POSICION-RANKING) DELIMITED BY SIZE
+                   " |   " DELIMITED BY SIZE
+                   JUG-ACIERTOS(POSICION-RANKING) DELIMITED BY SIZE
+                   "    |   " DELIMITED BY SIZE
+                   JUG-ERRORES(POSICION-RANKING) DELIMITED BY SIZE
+                   "   | " DELIMITED BY SIZE
+                   JUG-PUNTOS-EDIT DELIMITED BY SIZE
+                   INTO WS-LINEA-REPORTE
+               PERFORM MOSTRAR-LINEA
+           END-PERFORM
+
+           STRING "--------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+      *> ACTUALIZAR EL MAESTRO ACUMULADO DE JUGADORES (SOLO CON LOS
+      *> REGISTROS NUEVOS DESDE LA ULTIMA CORRIDA DE CADA JUGADOR, PARA
+      *> QUE LAS ESTADISTICAS DE TODA LA VIDA NO SE DUPLIQUEN EN CADA
+      *> SESION). CADA JUGADOR QUE ENTRO EN LA TABLA ESTA CORRIDA
+      *> AVANZA SU PROPIA MAE-ULTIMA-POSICION HASTA MAX-POSICION-VISTA;
+      *> UN JUGADOR QUE NO ENTRO (TABLA LLENA) SIMPLEMENTE NO AVANZA Y
+      *> SE RECONSIDERA DESDE SU MARCA ANTERIOR EN LA PROXIMA CORRIDA,
+      *> SIN PERDER DATOS Y SIN VOLVER A CONTAR LO YA ACUMULADO
+       PERFORM VARYING IDX-BUSQUEDA FROM 1 BY 1
+           UNTIL IDX-BUSQUEDA > TOTAL-JUGADORES
+           MOVE JUG-NOMBRE(IDX-BUSQUEDA) TO MAE-NOMBRE
+           READ MAESTRO
+               INVALID KEY
+                   MOVE JUG-ACIERTOS-NUEVOS(IDX-BUSQUEDA)
+                       TO MAE-ACIERTOS
+                   MOVE JUG-ERRORES-NUEVOS(IDX-BUSQUEDA)
+                       TO MAE-ERRORES
+                   COMPUTE MAE-PUNTOS = MAE-ACIERTOS - MAE-ERRORES
+                   MOVE MAX-POSICION-VISTA TO MAE-ULTIMA-POSICION
+                   WRITE RegistroMaestro
+               NOT INVALID KEY
+                   ADD JUG-ACIERTOS-NUEVOS(IDX-BUSQUEDA) TO MAE-ACIERTOS
+                   ADD JUG-ERRORES-NUEVOS(IDX-BUSQUEDA) TO MAE-ERRORES
+                   COMPUTE MAE-PUNTOS = MAE-ACIERTOS - MAE-ERRORES
+                   MOVE MAX-POSICION-VISTA TO MAE-ULTIMA-POSICION
+                   REWRITE RegistroMaestro
+           END-READ
+       END-PERFORM
+
+       CLOSE MAESTRO
+       ELSE
+           DISPLAY "5° OPERACION OMITIDA (CTL-OPERACIONES)"
+       END-IF
+
+      *> SEXTA OPERACION
+       IF MODO-LOTE = "N" OR OPERACIONES-LOTE = SPACES
+           OR OP-FLAG(6) = "1" THEN
+       OPEN INPUT DATOS
+
+       READ DATOS
+       AT END SET FinArchivo TO TRUE
+       END-READ
+
+       DISPLAY "6° OPERACION: ENTRADA VS DIRECCION EN ERRORES"
+
+       DISPLAY "INGRESAR USUARIO: "
+       IF MODO-LOTE = "S" THEN
+           MOVE USUARIO-LOTE1 TO USUARIO
+       ELSE
+           ACCEPT USUARIO
+       END-IF
+
+       MOVE "N" TO ENCONTRADO-USUARIO
+       PERFORM UNTIL FinArchivo
+           IF Nombre = USUARIO THEN
+               MOVE "S" TO ENCONTRADO-USUARIO
+               IF (FECHA-DESDE = SPACES OR Fecha NOT < FECHA-DESDE)
+                   AND (FECHA-HASTA = SPACES OR
+                        Fecha NOT > FECHA-HASTA) THEN
+               IF Acierto = "No" THEN
+                   MOVE 0 TO IDX-DIR
+                   MOVE 0 TO IDX-ENT
+                   IF Direccion = "izquierda" THEN MOVE 1 TO IDX-DIR
+                   END-IF
+                   IF Direccion = "arriba" THEN MOVE 2 TO IDX-DIR
+                   END-IF
+                   IF Direccion = "abajo" THEN MOVE 3 TO IDX-DIR
+                   END-IF
+                   IF Direccion = "derecha" THEN MOVE 4 TO IDX-DIR
+                   END-IF
+                   IF Entrada = "izquierda" THEN MOVE 1 TO IDX-ENT
+                   END-IF
+                   IF Entrada = "arriba" THEN MOVE 2 TO IDX-ENT
+                   END-IF
+                   IF Entrada = "abajo" THEN MOVE 3 TO IDX-ENT
+                   END-IF
+                   IF Entrada = "derecha" THEN MOVE 4 TO IDX-ENT
+                   END-IF
+                   IF IDX-DIR > 0 AND IDX-ENT > 0 THEN
+                       ADD 1 TO COLUMNA-ENTRADA(IDX-DIR, IDX-ENT)
+                   END-IF
+               END-IF
+               END-IF
+           END-IF
+
+       READ DATOS
+       AT END SET FinArchivo TO TRUE
+       END-READ
+
+       END-PERFORM
 
        CLOSE DATOS
 
-       ACCEPT DONTCLOSE;
+      *> RESULTADO DEL CRUCE ENTRADA VS DIRECCION
+           STRING "--------------RESULTADOS---------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "DATOS DEL USUARIO: " DELIMITED BY SIZE
+               USUARIO DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           PERFORM MOSTRAR-FILTRO-FECHA
+           IF ENCONTRADO-USUARIO = "N" THEN
+               STRING "        USUARIO NO ENCONTRADO"
+                   DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+               PERFORM MOSTRAR-LINEA
+           ELSE
+           STRING "PROMPT \ PRESIONO   | IZQUIERDA | ARRIBA "
+               DELIMITED BY SIZE
+               "  | ABAJO   | DERECHA "
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           STRING "------------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING "IZQUIERDA           |    " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(1, 1) DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(1, 2) DELIMITED BY SIZE
+               "   |  " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(1, 3) DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(1, 4) DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING "ARRIBA              |    " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(2, 1) DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(2, 2) DELIMITED BY SIZE
+               "   |  " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(2, 3) DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(2, 4) DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING "ABAJO               |    " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(3, 1) DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(3, 2) DELIMITED BY SIZE
+               "   |  " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(3, 3) DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(3, 4) DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+
+           STRING "DERECHA             |    " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(4, 1) DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(4, 2) DELIMITED BY SIZE
+               "   |  " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(4, 3) DELIMITED BY SIZE
+               "    |   " DELIMITED BY SIZE
+               COLUMNA-ENTRADA(4, 4) DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           END-IF
+           STRING "--------------------------------------"
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM MOSTRAR-LINEA
+           ELSE
+               DISPLAY "6° OPERACION OMITIDA (CTL-OPERACIONES)"
+           END-IF
+
+      *> SEPTIMA OPERACION: ESTADISTICAS DE TODA LA VIDA GUARDADAS EN
+      *> EL MAESTRO ACUMULADO (REQUEST 006). SIN ESTO EL MAESTRO ERA UN
+      *> ACUMULADOR DE SOLO ESCRITURA QUE NADIE PODIA CONSULTAR
+       IF MODO-LOTE = "N" OR OPERACIONES-LOTE = SPACES
+           OR OP-FLAG(7) = "1" THEN
+       OPEN INPUT MAESTRO
+       IF WS-MAESTRO-STATUS = "35" THEN
+           DISPLAY "7° OPERACION: SIN JUGADORES EN EL MAESTRO TODAVIA"
+           CLOSE MAESTRO
+       ELSE
+       DISPLAY "7° OPERACION: ESTADISTICAS DE TODA LA VIDA (MAESTRO)"
+
+       STRING "--------------RESULTADOS---------------"
+           DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+       PERFORM MOSTRAR-LINEA
+       STRING " JUGADOR         | ACIERTOS | ERRORES | PUNTOS"
+           DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+       PERFORM MOSTRAR-LINEA
+       STRING "------------------------------------------"
+           DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+       PERFORM MOSTRAR-LINEA
+
+       MOVE "N" TO WS-MAESTRO-FIN
+       MOVE LOW-VALUES TO MAE-NOMBRE
+       START MAESTRO KEY IS NOT LESS THAN MAE-NOMBRE
+           INVALID KEY MOVE "S" TO WS-MAESTRO-FIN
+       END-START
+
+       PERFORM UNTIL WS-MAESTRO-FIN = "S"
+           READ MAESTRO NEXT RECORD
+               AT END MOVE "S" TO WS-MAESTRO-FIN
+               NOT AT END
+                   MOVE MAE-PUNTOS TO MAE-PUNTOS-EDIT
+                   STRING " " DELIMITED BY SIZE
+                       MAE-NOMBRE DELIMITED BY SIZE
+                       " |   " DELIMITED BY SIZE
+                       MAE-ACIERTOS DELIMITED BY SIZE
+                       "  |  " DELIMITED BY SIZE
+                       MAE-ERRORES DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       MAE-PUNTOS-EDIT DELIMITED BY SIZE
+                       INTO WS-LINEA-REPORTE
+                   PERFORM MOSTRAR-LINEA
+           END-READ
+       END-PERFORM
+
+       STRING "--------------------------------------"
+           DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+       PERFORM MOSTRAR-LINEA
+
+       CLOSE MAESTRO
+       END-IF
+       ELSE
+           DISPLAY "7° OPERACION OMITIDA (CTL-OPERACIONES)"
+       END-IF
+
+       CLOSE REPORTE.
+
+       IF MODO-LOTE = "N" THEN
+           ACCEPT DONTCLOSE
+       END-IF.
        STOP RUN.
- 
+
+      *> MUESTRA EL RANGO DE FECHAS APLICADO EN LA OPERACION ACTUAL,
+      *> PARA QUE UN REPORTE ARCHIVADO SE PUEDA DISTINGUIR ENTRE
+      *> "SOLO UN RANGO" Y "TODO EL HISTORICO" DESPUES DE LOS HECHOS
+       MOSTRAR-FILTRO-FECHA.
+           IF FECHA-DESDE = SPACES THEN
+               STRING "   FECHA DESDE: SIN LIMITE" DELIMITED BY SIZE
+                   INTO WS-LINEA-REPORTE
+           ELSE
+               STRING "   FECHA DESDE: " DELIMITED BY SIZE
+                   FECHA-DESDE DELIMITED BY SIZE
+                   INTO WS-LINEA-REPORTE
+           END-IF
+           PERFORM MOSTRAR-LINEA
+           IF FECHA-HASTA = SPACES THEN
+               STRING "   FECHA HASTA: SIN LIMITE" DELIMITED BY SIZE
+                   INTO WS-LINEA-REPORTE
+           ELSE
+               STRING "   FECHA HASTA: " DELIMITED BY SIZE
+                   FECHA-HASTA DELIMITED BY SIZE
+                   INTO WS-LINEA-REPORTE
+           END-IF
+           PERFORM MOSTRAR-LINEA.
+
+      *> ESCRIBE UNA LINEA DE RESULTADO EN PANTALLA Y EN EL REPORTE
+       MOSTRAR-LINEA.
+           DISPLAY WS-LINEA-REPORTE
+           WRITE LineaReporte FROM WS-LINEA-REPORTE
+           MOVE SPACES TO WS-LINEA-REPORTE.
+
        END PROGRAM game.
\ No newline at end of file
